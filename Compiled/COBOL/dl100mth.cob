@@ -0,0 +1,281 @@
+000100******************************************************************
+000110* PROGRAM-ID.  DL100MTH
+000120*
+000130* AUTHOR.        G. HARTLEY, DATA LIBRARY SERVICES
+000140* INSTALLATION.  DATA LIBRARY SERVICES
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*
+000180* REMARKS.  SHARED LIBRARY OF VETTED NUMERIC FUNCTIONS FOR THIS
+000190*     SHOP'S CALCULATION PROGRAMS.  EACH FUNCTION HAS A DEFINED
+000200*     INPUT RANGE AND REPORTS BACK THROUGH THE RETURN-CODE
+000210*     CONVENTION DOCUMENTED IN DL100MTHL.CPY.  CALLING PROGRAMS
+000220*     COPY DL100MTHL INTO WORKING-STORAGE, LOAD THE FUNCTION CODE
+000230*     AND ARGUMENTS, AND ISSUE CALL "DL100MTH" USING THAT AREA.
+000240*
+000250* MODIFICATION HISTORY.
+000260* 09-AUG-2026  GH  INITIAL VERSION.  DUPLE MOVED HERE FROM
+000270*                  FUNCTION-TEST'S OWN FUNCTION-ID PARAGRAPH AS
+000280*                  THE FIRST MEMBER OF THE DUPLE-FAMILY LIBRARY.
+000290*                  ADDED PERCENT-OF, COMPOUND-GROWTH, AND
+000300*                  WEIGHTED-AVERAGE.
+000310* 09-AUG-2026  GH  ADDED THE DL100AUD AUDIT TRAIL - EVERY DUPLE
+000320*                  CALCULATION, FROM ANY CALLING PROGRAM, IS NOW
+000330*                  LOGGED WITH ITS RUN-ID, TIME OF CALL, INPUT
+000340*                  VALUE, AND RETURNED VALUE.
+000350* 09-AUG-2026  GH  DL100AUD NOW LOGS THE CALLING PROGRAM'S OWN
+000360*                  DL100-MATH-RUN-ID INSTEAD OF TIMING A SEPARATE
+000370*                  CLOCK READ HERE, SO AN AUDIT ENTRY ALWAYS
+000380*                  SHARES ITS RUN-ID WITH THE CALLER'S OWN
+000390*                  REPORT/EXTRACT OUTPUT FOR THE SAME RUN.
+000400* 09-AUG-2026  GH  PERCENT-OF, COMPOUND-GROWTH, AND WEIGHTED-
+000410*                  AVERAGE NOW RANGE-CHECK EVERY ARGUMENT, NOT
+000420*                  JUST SOME OF THEM, AND EVERY COMPUTE IN THE
+000430*                  FAMILY CARRIES AN ON SIZE ERROR CLAUSE SO
+000440*                  OVERFLOW IS CAUGHT AT THE POINT OF COMPUTATION
+000450*                  INSTEAD OF BEING INFERRED AFTERWARD FROM A
+000460*                  RESULT FIELD THAT COULD ALREADY BE TRUNCATED.
+000470* 09-AUG-2026  GH  DUPLE NOW ONLY WRITES TO DL100AUD WHEN THE
+000480*                  CALLER SETS DL100-MATH-AUDIT-ON.  DL100MNT LETS
+000490*                  THE OPERATOR CHOOSE PER LOOKUP; ALL OTHER
+000500*                  CALLERS SET IT ON BEFORE EVERY CALL SO THEIR
+000510*                  BEHAVIOR IS UNCHANGED.
+000520******************************************************************
+000530 identification division.
+000540 program-id. dl100mth.
+000550 author. g. hartley.
+000560
+000570 environment division.
+000580 configuration section.
+000590 source-computer. IBM-370.
+000600 object-computer. IBM-370.
+000610
+000620 input-output section.
+000630 file-control.
+000640     select dl100-aud-file assign to "DL100AUD"
+000650         organization is line sequential
+000660         file status is dl100-aud-status.
+000670
+000680 data division.
+000690 file section.
+000700 fd  dl100-aud-file
+000710     record contains 80 characters.
+000720 01  dl100-aud-record               pic x(80).
+000730
+000740 working-storage section.
+000750 01  dl100-mth-limits.
+000760     05  dl100-duple-max            pic s9(09)v9(04)
+000770         comp-3 value 9999.0000.
+000780     05  dl100-duple-min            pic s9(09)v9(04)
+000790         comp-3 value -9999.0000.
+000800     05  dl100-pctof-max            pic s9(09)v9(04)
+000810         comp-3 value 999999.0000.
+000820     05  dl100-pctof-base-max       pic s9(09)v9(04)
+000830         comp-3 value 9999999.0000.
+000840     05  dl100-growth-prin-max      pic s9(09)v9(04)
+000850         comp-3 value 9999999.0000.
+000860     05  dl100-growth-rate-min      pic s9(09)v9(04)
+000870         comp-3 value -100.0000.
+000880     05  dl100-growth-rate-max      pic s9(09)v9(04)
+000890         comp-3 value 1000.0000.
+000900     05  dl100-growth-max-periods   pic s9(09)v9(04)
+000910         comp-3 value 360.0000.
+000920     05  dl100-wavg-value-min       pic s9(09)v9(04)
+000930         comp-3 value -9999999.0000.
+000940     05  dl100-wavg-value-max       pic s9(09)v9(04)
+000950         comp-3 value 9999999.0000.
+000960     05  dl100-weight-min           pic s9(09)v9(04)
+000970         comp-3 value 0.0000.
+000980     05  dl100-weight-max           pic s9(09)v9(04)
+000990         comp-3 value 1.0000.
+001000     05  dl100-result-max           pic s9(09)v9(04)
+001010         comp-3 value 99999999.9999.
+001020     05  dl100-result-min           pic s9(09)v9(04)
+001030         comp-3 value -99999999.9999.
+001040
+001050 01  dl100-mth-work.
+001060     05  dl100-growth-factor        pic s9(09)v9(04) comp-3.
+001070     05  dl100-growth-periods       pic s9(04) comp.
+001080
+001090 01  dl100-aud-status               pic x(02) value spaces.
+001100     88  dl100-aud-ok                   value "00".
+001110
+001120 01  dl100-aud-sw                   pic x(01) value "N".
+001130     88  dl100-aud-open                 value "Y".
+001140
+001150 01  dl100-aud-clock.
+001160     05  dl100-aud-clock-time       pic 9(08).
+001170
+001180 01  dl100-aud-line.
+001190     05  dl100-audl-run-id          pic x(14).
+001200     05  filler                     pic x(01) value spaces.
+001210     05  dl100-audl-timestamp       pic x(08).
+001220     05  filler                     pic x(01) value spaces.
+001230     05  dl100-audl-function        pic x(10).
+001240     05  filler                     pic x(01) value spaces.
+001250     05  dl100-audl-input-value     pic -(09)9.9999.
+001260     05  filler                     pic x(01) value spaces.
+001270     05  dl100-audl-return-value    pic -(09)9.9999.
+001280     05  filler                     pic x(01) value spaces.
+001290     05  dl100-audl-return-code     pic 99.
+001300     05  filler                     pic x(01) value spaces.
+001310     05  filler                     pic x(10) value spaces.
+001320
+001330 linkage section.
+001340 copy "DL100MTHL.cpy".
+001350
+001360 procedure division using dl100-math-linkage.
+001370 0000-mainline.
+001380     if not dl100-aud-open
+001390         perform 8000-open-audit thru 8000-exit
+001400     end-if
+001410     move zero to dl100-math-return-code
+001420     move zero to dl100-math-result
+001430     evaluate true
+001440         when dl100-fn-duple
+001450             perform 2000-duple thru 2000-exit
+001460         when dl100-fn-percent-of
+001470             perform 2100-percent-of thru 2100-exit
+001480         when dl100-fn-compound-growth
+001490             perform 2200-compound-growth thru 2200-exit
+001500         when dl100-fn-weighted-avg
+001510             perform 2300-weighted-average thru 2300-exit
+001520         when other
+001530             set dl100-math-invalid-fn to true
+001540     end-evaluate
+001550     if dl100-fn-duple and dl100-math-audit-on
+001560         perform 8100-write-audit thru 8100-exit
+001570     end-if
+001580     goback.
+001590
+001600 2000-duple.
+001610     if dl100-math-input-1 is less than dl100-duple-min
+001620             or dl100-math-input-1 is greater than
+001630                 dl100-duple-max
+001640         set dl100-math-range-error to true
+001650         go to 2000-exit
+001660     end-if
+001670     compute dl100-math-result =
+001680             dl100-math-input-1 * dl100-math-input-1
+001690         on size error
+001700             set dl100-math-overflow to true
+001710             go to 2000-exit
+001720     end-compute
+001730     perform 2900-check-overflow thru 2900-exit.
+001740 2000-exit.
+001750     exit.
+001760
+001770 2100-percent-of.
+001780     if dl100-math-input-1 is less than zero
+001790             or dl100-math-input-1 is greater than
+001800                 dl100-pctof-max
+001810             or dl100-math-input-2 is less than zero
+001820             or dl100-math-input-2 is greater than
+001830                 dl100-pctof-base-max
+001840         set dl100-math-range-error to true
+001850         go to 2100-exit
+001860     end-if
+001870     compute dl100-math-result rounded =
+001880             dl100-math-input-1 * dl100-math-input-2 / 100
+001890         on size error
+001900             set dl100-math-overflow to true
+001910             go to 2100-exit
+001920     end-compute
+001930     perform 2900-check-overflow thru 2900-exit.
+001940 2100-exit.
+001950     exit.
+001960
+001970 2200-compound-growth.
+001980     if dl100-math-input-1 is less than zero
+001990             or dl100-math-input-1 is greater than
+002000                 dl100-growth-prin-max
+002010             or dl100-math-input-2 is less than
+002020                 dl100-growth-rate-min
+002030             or dl100-math-input-2 is greater than
+002040                 dl100-growth-rate-max
+002050             or dl100-math-input-3 is less than zero
+002060             or dl100-math-input-3 is greater than
+002070                 dl100-growth-max-periods
+002080         set dl100-math-range-error to true
+002090         go to 2200-exit
+002100     end-if
+002110     move dl100-math-input-3 to dl100-growth-periods
+002120     compute dl100-growth-factor rounded =
+002130             1 + ( dl100-math-input-2 / 100 )
+002140         on size error
+002150             set dl100-math-overflow to true
+002160             go to 2200-exit
+002170     end-compute
+002180     compute dl100-math-result rounded =
+002190             dl100-math-input-1
+002200             * ( dl100-growth-factor ** dl100-growth-periods )
+002210         on size error
+002220             set dl100-math-overflow to true
+002230             go to 2200-exit
+002240     end-compute
+002250     perform 2900-check-overflow thru 2900-exit.
+002260 2200-exit.
+002270     exit.
+002280
+002290 2300-weighted-average.
+002300     if dl100-math-input-1 is less than dl100-wavg-value-min
+002310             or dl100-math-input-1 is greater than
+002320                 dl100-wavg-value-max
+002330             or dl100-math-input-2 is less than
+002340                 dl100-wavg-value-min
+002350             or dl100-math-input-2 is greater than
+002360                 dl100-wavg-value-max
+002370             or dl100-math-input-3 is less than dl100-weight-min
+002380             or dl100-math-input-3 is greater than
+002390                 dl100-weight-max
+002400         set dl100-math-range-error to true
+002410         go to 2300-exit
+002420     end-if
+002430     compute dl100-math-result rounded =
+002440             ( dl100-math-input-1 * dl100-math-input-3 )
+002450             + ( dl100-math-input-2 *
+002460                 ( 1 - dl100-math-input-3 ) )
+002470         on size error
+002480             set dl100-math-overflow to true
+002490             go to 2300-exit
+002500     end-compute
+002510     perform 2900-check-overflow thru 2900-exit.
+002520 2300-exit.
+002530     exit.
+002540
+002550 2900-check-overflow.
+002560     if dl100-math-result is greater than dl100-result-max
+002570             or dl100-math-result is less than dl100-result-min
+002580         set dl100-math-overflow to true
+002590     else
+002600         set dl100-math-ok to true
+002610     end-if.
+002620 2900-exit.
+002630     exit.
+002640
+002650 8000-open-audit.
+002660     open extend dl100-aud-file
+002670     if dl100-aud-status = "35"
+002680         open output dl100-aud-file
+002690     end-if
+002700     if not dl100-aud-ok
+002710         display "DL100AUD OPEN FAILED - STATUS " dl100-aud-status
+002720     end-if
+002730     set dl100-aud-open to true.
+002740 8000-exit.
+002750     exit.
+002760
+002770 8100-write-audit.
+002780     accept dl100-aud-clock-time from time
+002790     move dl100-math-run-id to dl100-audl-run-id
+002800     move dl100-aud-clock-time to dl100-audl-timestamp
+002810     move dl100-math-function to dl100-audl-function
+002820     move dl100-math-input-1 to dl100-audl-input-value
+002830     move dl100-math-result to dl100-audl-return-value
+002840     move dl100-math-return-code to dl100-audl-return-code
+002850     move dl100-aud-line to dl100-aud-record
+002860     write dl100-aud-record.
+002870 8100-exit.
+002880     exit.
+002890
+002900 end program dl100mth.
