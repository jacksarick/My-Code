@@ -0,0 +1,779 @@
+000100******************************************************************
+000110* PROGRAM-ID.  DL100FT
+000120*
+000130* AUTHOR.        G. HARTLEY, DATA LIBRARY SERVICES
+000140* INSTALLATION.  DATA LIBRARY SERVICES
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*
+000180* REMARKS.  DRIVES THE DUPLE-FAMILY MATH LIBRARY (DL100MTH)
+000190*     AGAINST A BATCH OF INPUT VALUES READ FROM DL100IN INSTEAD
+000200*     OF A HARD-CODED LITERAL, AND PRINTS A PAGED REPORT OF THE
+000210*     RESULTS TO DL100RPT.
+000220*
+000230* MODIFICATION HISTORY.
+000240* 09-AUG-2026  GH  REPLACED THE HARD-CODED LITERAL WITH A DRIVER
+000250*                  THAT READS DL100-INPUT-RECORD FROM DL100IN AND
+000260*                  CALLS DUPLE FOR EACH VALUE ON THE FILE.
+000270* 09-AUG-2026  GH  ADDED THE DL100RPT PRINT FILE - RUN HEADING,
+000280*                  COLUMN HEADINGS, ONE DETAIL LINE PER INPUT
+000290*                  VALUE, PAGE BREAKS EVERY 55 LINES, AND A RUN
+000300*                  TOTALS LINE (RECORD COUNT / SUM OF RESULTS).
+000310* 09-AUG-2026  GH  MOVED DUPLE OUT OF ITS OWN FUNCTION-ID
+000320*                  PARAGRAPH AND INTO THE SHARED DL100MTH MATH
+000330*                  LIBRARY; THIS PROGRAM NOW CALLS DL100MTH THE
+000340*                  SAME WAY ANY OTHER CALCULATION PROGRAM DOES.
+000350* 09-AUG-2026  GH  ADDED EDIT/REJECT HANDLING (DL100REJ) FOR
+000360*                  NON-NUMERIC AND OUT-OF-RANGE INPUT VALUES.
+000370* 09-AUG-2026  GH  ADDED A DL100CKP CHECKPOINT RECORD, UPDATED
+000380*                  AFTER EVERY INPUT RECORD, AND A PARM-DRIVEN
+000390*                  RESTART OPTION THAT SKIPS PAST ALREADY-HANDLED
+000400*                  RECORDS ON A RERUN.  RETURN-CODE IS NOW SET TO
+000410*                  0 FOR A CLEAN RUN, 4 WHEN REJECTS WERE WRITTEN,
+000420*                  AND 16 ON A FATAL FILE-OPEN ERROR.
+000430* 09-AUG-2026  GH  ADDED THE DL100EXT FIXED-WIDTH EXTRACT - ONE
+000440*                  RECORD PER DUPLE CALCULATION THAT POSTS TO
+000450*                  DL100RPT, FED DOWNSTREAM TO THE REPORTING
+000460*                  WAREHOUSE.
+000470* 09-AUG-2026  GH  ADDED CONTROL-TOTAL RECONCILIATION AGAINST
+000480*                  DL100CTL, AN INDEPENDENTLY KEYED RECORD-COUNT
+000490*                  AND SUM-OF-RESULTS TOTAL.  RECORD COUNT AND
+000500*                  RESULT SUM NOW CARRY FORWARD IN DL100CKP SO A
+000510*                  RESTART RUN RECONCILES AGAINST THE WHOLE DAY'S
+000520*                  TOTALS, NOT JUST THE RESTART SEGMENT.  RETURN-
+000530*                  CODE 8 MEANS THE RUN COMPLETED BUT DID NOT
+000540*                  BALANCE TO DL100CTL.
+000550* 09-AUG-2026  GH  ADDED BATCH-OF-BATCHES SUPPORT - PARM='BATCH'
+000560*                  READS A LIST OF INPUT DDNAMES FROM DL100BAT AND
+000570*                  RUNS THE FULL PROCESS/REPORT CYCLE AGAINST EACH
+000580*                  ONE IN TURN, WITH A FILE-TOTALS LINE PRINTED TO
+000590*                  DL100RPT AFTER EACH FILE AND THE GRAND TOTAL /
+000600*                  RECONCILIATION STILL RUN ONCE AT THE END
+000610*                  AGAINST THE COMBINED FIGURES.  PARM='BATCH' AND
+000620*                  PARM='RESTART' ARE MUTUALLY EXCLUSIVE ON THIS
+000630*                  VERSION - SEE 1000-INITIALIZE.
+000640* 09-AUG-2026  GH  DL100CKP NOW SELF-INITIALIZES ON A FIRST-EVER
+000650*                  RUN THE SAME WAY DL100AUD DOES - IF THE OPEN
+000660*                  I-O FAILS WITH STATUS 35 (FILE DOES NOT EXIST),
+000670*                  FUNCTION-TEST OPENS IT OUTPUT, WRITES A ZEROED
+000680*                  INITIAL RECORD, AND REOPENS IT I-O, INSTEAD OF
+000690*                  ABENDING.  ALSO STAMPS DL100-MATH-RUN-ID BEFORE
+000700*                  EACH CALL TO DL100MTH SO THE DL100AUD ENTRY
+000710*                  SHARES THIS RUN'S OWN RUN-ID.
+000720* 09-AUG-2026  GH  DL100CKP NOW ALSO CARRIES FORWARD THE REJECT
+000730*                  COUNT AND THE REPORT PAGE COUNT, RESTORED ON
+000740*                  RESTART THE SAME WAY THE RECORD COUNT AND
+000750*                  RESULT SUM ALREADY WERE.  A RESTARTED RUN NOW
+000760*                  REPORTS THE FULL DAY'S REJECT COUNT INSTEAD OF
+000770*                  JUST THE RESTART SEGMENT'S, AND ITS DL100RPT
+000780*                  HEADING CONTINUES THE PAGE NUMBERING INSTEAD
+000790*                  OF RESTARTING AT PAGE 1.
+000800* 09-AUG-2026  GH  RENAMED FROM FUNCTION-TEST TO DL100FT - THE OLD
+000810*                  NAME WAS 13 CHARACTERS AND HYPHENATED, WHICH
+000820*                  IS NOT A VALID PDS/LOAD-MODULE MEMBER NAME.
+000830*                  UPDATED DL100RUN, DL100BAT, AND DL100RST TO
+000840*                  MATCH.  ALSO ADDED AN IF DL100-MATH-OK CHECK
+000850*                  AFTER THE CALL TO DL100MTH SO A DUPLE THAT
+000860*                  OVERFLOWS OR FAILS DL100MTH'S OWN RANGE CHECK
+000870*                  IS ROUTED TO DL100REJ INSTEAD OF POSTING A
+000880*                  PHANTOM RESULT, AND MOVED THE VALID-INPUT
+000890*                  EDIT BOUNDS OUT TO THE SHARED DL100EDT COPYBOOK
+000900*                  SO THIS PROGRAM AND DL100MNT SHARE ONE
+000910*                  DEFINITION INSTEAD OF EACH HARDCODING ITS OWN.
+000920******************************************************************
+000930 identification division.
+000940 program-id. dl100ft.
+000950 author. g. hartley.
+000960
+000970 environment division.
+000980 configuration section.
+000990 source-computer. IBM-370.
+001000 object-computer. IBM-370.
+001010
+001020 input-output section.
+001030 file-control.
+001040     select dl100-in-file assign to dynamic dl100-in-ddname
+001050         organization is line sequential
+001060         file status is dl100-in-status.
+001070
+001080     select dl100-bat-file assign to "DL100BAT"
+001090         organization is line sequential
+001100         file status is dl100-bat-status.
+001110
+001120     select dl100-rpt-file assign to "DL100RPT"
+001130         organization is line sequential
+001140         file status is dl100-rpt-status.
+001150
+001160     select dl100-rej-file assign to "DL100REJ"
+001170         organization is line sequential
+001180         file status is dl100-rej-status.
+001190
+001200     select dl100-ckp-file assign to "DL100CKP"
+001210         organization is relative
+001220         access mode is random
+001230         relative key is dl100-ckp-relkey
+001240         file status is dl100-ckp-status.
+001250
+001260     select dl100-ext-file assign to "DL100EXT"
+001270         organization is line sequential
+001280         file status is dl100-ext-status.
+001290
+001300     select dl100-ctl-file assign to "DL100CTL"
+001310         organization is line sequential
+001320         file status is dl100-ctl-status.
+001330
+001340 data division.
+001350 file section.
+001360 fd  dl100-in-file
+001370     record contains 80 characters.
+001380 copy "DL100IN.cpy".
+001390
+001400 fd  dl100-rpt-file
+001410     record contains 132 characters.
+001420 01  dl100-rpt-record               pic x(132).
+001430
+001440 fd  dl100-rej-file
+001450     record contains 132 characters.
+001460 01  dl100-rej-record               pic x(132).
+001470
+001480 fd  dl100-ckp-file
+001490     record contains 37 characters.
+001500 01  dl100-ckp-record.
+001510     05  dl100-ckp-rec-count        pic 9(07).
+001520     05  dl100-ckp-accepted-count   pic 9(07).
+001530     05  dl100-ckp-result-sum       pic 9(11).
+001540     05  dl100-ckp-reject-count     pic 9(07).
+001550     05  dl100-ckp-page-count       pic 9(03).
+001560     05  filler                     pic x(02).
+001570
+001580 fd  dl100-ext-file
+001590     record contains 80 characters.
+001600 01  dl100-ext-file-record          pic x(80).
+001610
+001620 fd  dl100-ctl-file
+001630     record contains 80 characters.
+001640 copy "DL100CTL.cpy".
+001650
+001660 fd  dl100-bat-file
+001670     record contains 20 characters.
+001680 01  dl100-bat-record               pic x(20).
+001690
+001700 working-storage section.
+001710 01  dl100-switches.
+001720     05  dl100-eof-sw               pic x(01) value "N".
+001730         88  dl100-eof                  value "Y".
+001740
+001750 01  dl100-in-status                pic x(02) value spaces.
+001760     88  dl100-in-ok                    value "00".
+001770     88  dl100-in-eof                   value "10".
+001780
+001790 01  dl100-rpt-status               pic x(02) value spaces.
+001800     88  dl100-rpt-ok                   value "00".
+001810
+001820 01  dl100-rej-status               pic x(02) value spaces.
+001830     88  dl100-rej-ok                   value "00".
+001840
+001850 01  dl100-ckp-status               pic x(02) value spaces.
+001860     88  dl100-ckp-ok                   value "00".
+001870
+001880 01  dl100-ext-status               pic x(02) value spaces.
+001890     88  dl100-ext-ok                   value "00".
+001900
+001910 01  dl100-ctl-status               pic x(02) value spaces.
+001920     88  dl100-ctl-ok                   value "00".
+001930     88  dl100-ctl-eof                  value "10".
+001940
+001950 01  dl100-ctl-expected.
+001960     05  dl100-ctl-exp-rec-count    pic 9(07) value zero.
+001970     05  dl100-ctl-exp-result-sum   pic 9(11) value zero.
+001980
+001990 01  dl100-ctl-sw                   pic x(01) value "N".
+002000     88  dl100-ctl-out-of-balance       value "Y".
+002010
+002020 01  dl100-run-id                   pic x(14) value spaces.
+002030
+002040 copy "DL100EXT.cpy".
+002050
+002060 01  dl100-ckp-fields.
+002070     05  dl100-ckp-relkey           pic 9(04) comp value 1.
+002080     05  dl100-skip-count           pic 9(07) comp value zero.
+002090     05  dl100-skip-done            pic 9(07) comp value zero.
+002100
+002110 01  dl100-run-sw                   pic x(01) value "N".
+002120     88  dl100-restart-run              value "Y".
+002130
+002140 01  dl100-bat-status               pic x(02) value spaces.
+002150     88  dl100-bat-ok                   value "00".
+002160     88  dl100-bat-eof                  value "10".
+002170
+002180 01  dl100-in-ddname                pic x(20) value "DL100IN".
+002190
+002200 01  dl100-batch-sw                 pic x(01) value "N".
+002210     88  dl100-batch-run                value "Y".
+002220
+002230 01  dl100-batch-done-sw            pic x(01) value "N".
+002240     88  dl100-batch-done               value "Y".
+002250
+002260 01  dl100-any-file-sw              pic x(01) value "N".
+002270     88  dl100-any-file-opened          value "Y".
+002280
+002290 01  dl100-parm-scan-fields.
+002300     05  dl100-parm-batch-tally     pic 9(02) comp value zero.
+002310     05  dl100-parm-restart-tally   pic 9(02) comp value zero.
+002320
+002330 01  dl100-work-fields.
+002340     05  dl100-work-value           pic s9(09) comp value zeros.
+002350     05  dl100-work-result          pic s9(09) comp value zeros.
+002360
+002370 copy "DL100EDT.cpy".
+002380
+002390 01  dl100-edit-fields.
+002400     05  dl100-edit-sw              pic x(01).
+002410         88  dl100-edit-ok              value "Y".
+002420         88  dl100-edit-failed          value "N".
+002430     05  dl100-reject-reason        pic x(40).
+002440
+002450 01  dl100-reject-totals.
+002460     05  dl100-reject-count         pic 9(07) comp value zero.
+002470
+002480 copy "DL100MTHL.cpy".
+002490
+002500 01  dl100-page-control.
+002510     05  dl100-lines-per-page       pic 9(03) comp value 55.
+002520     05  dl100-line-count           pic 9(03) comp value zero.
+002530     05  dl100-page-count           pic 9(03) comp value zero.
+002540
+002550 01  dl100-run-totals.
+002560     05  dl100-rec-count            pic 9(07) comp value zero.
+002570     05  dl100-result-sum           pic s9(11) comp value zero.
+002580
+002590 01  dl100-batch-totals.
+002600     05  dl100-batch-rec-count      pic 9(07) comp value zero.
+002610     05  dl100-batch-result-sum     pic s9(11) comp value zero.
+002620
+002630 01  dl100-run-date-fields.
+002640     05  dl100-sys-date             pic 9(08).
+002650     05  dl100-run-date-x redefines dl100-sys-date.
+002660         10  dl100-run-yyyy         pic 9(04).
+002670         10  dl100-run-mm           pic 9(02).
+002680         10  dl100-run-dd           pic 9(02).
+002690     05  dl100-run-date-display     pic x(10).
+002700     05  dl100-run-time             pic 9(08).
+002710
+002720 01  dl100-rpt-heading-1.
+002730     05  filler                     pic x(15)
+002740         value "FUNCTION-TEST -".
+002750     05  filler                     pic x(01) value space.
+002760     05  filler                     pic x(24)
+002770         value "DUPLE CALCULATION REPORT".
+002780     05  filler                     pic x(10) value spaces.
+002790     05  filler                     pic x(10) value "RUN DATE: ".
+002800     05  dl100-hd1-run-date         pic x(10).
+002810     05  filler                     pic x(09) value spaces.
+002820     05  filler                     pic x(05) value "PAGE ".
+002830     05  dl100-hd1-page-no          pic zzz9.
+002840     05  filler                     pic x(44) value spaces.
+002850
+002860 01  dl100-rpt-heading-2.
+002870     05  filler                     pic x(08) value "REC-ID".
+002880     05  filler                     pic x(02) value spaces.
+002890     05  filler                     pic x(30) value "DESCRIPTION".
+002900     05  filler                     pic x(02) value spaces.
+002910     05  filler                     pic x(15) value "INPUT VALUE".
+002920     05  filler                     pic x(05) value spaces.
+002930     05  filler                     pic x(15)
+002940         value "DUPLE RESULT".
+002950     05  filler                     pic x(55) value spaces.
+002960
+002970 01  dl100-rpt-detail.
+002980     05  dl100-dtl-record-id        pic x(08).
+002990     05  filler                     pic x(02) value spaces.
+003000     05  dl100-dtl-description      pic x(30).
+003010     05  filler                     pic x(02) value spaces.
+003020     05  dl100-dtl-value            pic z(08)9-.
+003030     05  filler                     pic x(05) value spaces.
+003040     05  dl100-dtl-result           pic z(08)9-.
+003050     05  filler                     pic x(65) value spaces.
+003060
+003070 01  dl100-rpt-total.
+003080     05  filler                     pic x(20)
+003090         value "*** RUN TOTALS ***".
+003100     05  filler                     pic x(20)
+003110         value "RECORDS PROCESSED: ".
+003120     05  dl100-tot-rec-count        pic zz,zzz,zz9.
+003130     05  filler                     pic x(10) value spaces.
+003140     05  filler                     pic x(14)
+003150         value "SUM OF DUPLE: ".
+003160     05  dl100-tot-result-sum       pic z(10)9-.
+003170     05  filler                     pic x(46) value spaces.
+003180
+003190 01  dl100-rpt-file-total.
+003200     05  filler                     pic x(14)
+003210         value "*** FILE END *".
+003220     05  filler                     pic x(08) value "SOURCE: ".
+003230     05  dl100-ftot-ddname          pic x(20).
+003240     05  filler                     pic x(02) value spaces.
+003250     05  filler                     pic x(11)
+003260         value "RECORDS:  ".
+003270     05  dl100-ftot-rec-count       pic zz,zzz,zz9.
+003280     05  filler                     pic x(04) value spaces.
+003290     05  filler                     pic x(14)
+003300         value "SUM OF DUPLE: ".
+003310     05  dl100-ftot-result-sum      pic z(10)9-.
+003320     05  filler                     pic x(37) value spaces.
+003330
+003340 01  dl100-rpt-control.
+003350     05  filler                     pic x(20)
+003360         value "*** CONTROL TOTALS *".
+003370     05  filler                     pic x(10) value "EXPECTED: ".
+003380     05  dl100-ctlr-exp-count       pic zz,zzz,zz9.
+003390     05  filler                     pic x(01) value "/".
+003400     05  dl100-ctlr-exp-sum         pic z(10)9.
+003410     05  filler                     pic x(10) value spaces.
+003420     05  filler                     pic x(08) value "ACTUAL: ".
+003430     05  dl100-ctlr-act-count       pic zz,zzz,zz9.
+003440     05  filler                     pic x(01) value "/".
+003450     05  dl100-ctlr-act-sum         pic z(10)9.
+003460     05  filler                     pic x(05) value spaces.
+003470     05  dl100-ctlr-status          pic x(16).
+003480     05  filler                     pic x(19) value spaces.
+003490
+003500 01  dl100-rej-heading-1.
+003510     05  filler                     pic x(19)
+003520         value "REJECTED RECORDS -".
+003530     05  filler                     pic x(01) value space.
+003540     05  filler                     pic x(24)
+003550         value "DUPLE CALCULATION REPORT".
+003560     05  filler                     pic x(10) value spaces.
+003570     05  filler                     pic x(10) value "RUN DATE: ".
+003580     05  dl100-rjh1-run-date        pic x(10).
+003590     05  filler                     pic x(58) value spaces.
+003600
+003610 01  dl100-rej-heading-2.
+003620     05  filler                     pic x(08) value "REC-ID".
+003630     05  filler                     pic x(02) value spaces.
+003640     05  filler                     pic x(30) value "DESCRIPTION".
+003650     05  filler                     pic x(02) value spaces.
+003660     05  filler                     pic x(10) value "RAW VALUE".
+003670     05  filler                     pic x(05) value spaces.
+003680     05  filler                     pic x(40) value "REASON".
+003690     05  filler                     pic x(35) value spaces.
+003700
+003710 01  dl100-rej-detail.
+003720     05  dl100-rejd-record-id       pic x(08).
+003730     05  filler                     pic x(02) value spaces.
+003740     05  dl100-rejd-description     pic x(30).
+003750     05  filler                     pic x(02) value spaces.
+003760     05  dl100-rejd-raw-value       pic x(10).
+003770     05  filler                     pic x(05) value spaces.
+003780     05  dl100-rejd-reason          pic x(40).
+003790     05  filler                     pic x(35) value spaces.
+003800
+003810  01  dl100-rej-total.
+003820     05  filler                     pic x(22)
+003830         value "*** RECORDS REJECTED:".
+003840     05  filler                     pic x(01) value space.
+003850     05  dl100-rejt-count           pic zz,zzz,zz9.
+003860     05  filler                     pic x(01) value spaces.
+003870     05  filler                     pic x(01)
+003880         value "*".
+003890     05  filler                     pic x(01)
+003900         value "*".
+003910     05  filler                     pic x(01)
+003920         value "*".
+003930     05  filler                     pic x(95) value spaces.
+003940
+003950 linkage section.
+003960 01  dl100-parm-area.
+003970     05  dl100-parm-len             pic s9(04) comp.
+003980     05  dl100-parm-text            pic x(20).
+003990
+004000 procedure division using dl100-parm-area.
+004010 0000-mainline.
+004020     perform 1000-initialize thru 1000-exit
+004030     perform 1700-run-one-file thru 1700-exit
+004040         until dl100-batch-done
+004050     perform 3000-terminate thru 3000-exit
+004060     goback.
+004070
+004080 1000-initialize.
+004090     if dl100-parm-len is greater than zero
+004100         inspect dl100-parm-text tallying dl100-parm-batch-tally
+004110             for all "BATCH"
+004120         inspect dl100-parm-text tallying dl100-parm-restart-tally
+004130             for all "RESTART"
+004140         if dl100-parm-batch-tally is greater than zero
+004150             set dl100-batch-run to true
+004160         end-if
+004170         if dl100-parm-restart-tally is greater than zero
+004180             set dl100-restart-run to true
+004190         end-if
+004200     end-if
+004210     if dl100-batch-run and dl100-restart-run
+004220         display "PARM='BATCH' AND PARM='RESTART' ARE MUTUALLY "
+004230             "EXCLUSIVE - IGNORING RESTART"
+004240         move "N" to dl100-run-sw
+004250     end-if
+004260     if dl100-batch-run
+004270         open input dl100-bat-file
+004280         if not dl100-bat-ok
+004290             display "DL100BAT OPEN FAILED - STATUS "
+004300                 dl100-bat-status
+004310             go to 9999-abend
+004320         end-if
+004330         read dl100-bat-file
+004340             at end
+004350                 display "DL100BAT IS EMPTY - NO INPUT "
+004360                     "FILES LISTED"
+004370                 go to 9999-abend
+004380         end-read
+004390         move dl100-bat-record to dl100-in-ddname
+004400     else
+004410         move "DL100IN" to dl100-in-ddname
+004420     end-if
+004430     perform 1600-open-batch-input thru 1600-exit
+004440     if dl100-restart-run
+004450         open extend dl100-rpt-file
+004460         open extend dl100-rej-file
+004470         open extend dl100-ext-file
+004480     else
+004490         open output dl100-rpt-file
+004500         open output dl100-rej-file
+004510         open output dl100-ext-file
+004520     end-if
+004530     if not dl100-rpt-ok
+004540         display "DL100RPT OPEN FAILED - STATUS " dl100-rpt-status
+004550         go to 9999-abend
+004560     end-if
+004570     if not dl100-rej-ok
+004580         display "DL100REJ OPEN FAILED - STATUS " dl100-rej-status
+004590         go to 9999-abend
+004600     end-if
+004610     if not dl100-ext-ok
+004620         display "DL100EXT OPEN FAILED - STATUS " dl100-ext-status
+004630         go to 9999-abend
+004640     end-if
+004650     open i-o dl100-ckp-file
+004660     if dl100-ckp-status = "35"
+004670         open output dl100-ckp-file
+004680         move 1 to dl100-ckp-relkey
+004690         move zero to dl100-ckp-rec-count
+004700         move zero to dl100-ckp-accepted-count
+004710         move zero to dl100-ckp-result-sum
+004720         move zero to dl100-ckp-reject-count
+004730         move zero to dl100-ckp-page-count
+004740         write dl100-ckp-record
+004750         close dl100-ckp-file
+004760         open i-o dl100-ckp-file
+004770     end-if
+004780     if not dl100-ckp-ok
+004790         display "DL100CKP OPEN FAILED - STATUS " dl100-ckp-status
+004800         go to 9999-abend
+004810     end-if
+004820     open input dl100-ctl-file
+004830     if not dl100-ctl-ok
+004840         display "DL100CTL OPEN FAILED - STATUS " dl100-ctl-status
+004850         go to 9999-abend
+004860     end-if
+004870     read dl100-ctl-file
+004880         at end
+004890             display "DL100CTL IS EMPTY - NO CONTROL RECORD"
+004900             go to 9999-abend
+004910     end-read
+004920     move dl100-ctl-rec-count to dl100-ctl-exp-rec-count
+004930     move dl100-ctl-result-sum to dl100-ctl-exp-result-sum
+004940     close dl100-ctl-file
+004950     accept dl100-sys-date from date yyyymmdd
+004960     accept dl100-run-time from time
+004970     string dl100-run-mm "/" dl100-run-dd "/" dl100-run-yyyy
+004980         delimited by size into dl100-run-date-display
+004990     move dl100-sys-date to dl100-run-id (1:8)
+005000     move dl100-run-time to dl100-run-id (9:6)
+005010     if dl100-restart-run
+005020         move 1 to dl100-ckp-relkey
+005030         read dl100-ckp-file
+005040         move dl100-ckp-rec-count to dl100-skip-count
+005050         move dl100-ckp-accepted-count to dl100-rec-count
+005060         move dl100-ckp-result-sum to dl100-result-sum
+005070         move dl100-ckp-reject-count to dl100-reject-count
+005080         move dl100-ckp-page-count to dl100-page-count
+005090     else
+005100         move zero to dl100-ckp-rec-count
+005110         move zero to dl100-ckp-accepted-count
+005120         move zero to dl100-ckp-result-sum
+005130         move zero to dl100-ckp-reject-count
+005140         move zero to dl100-ckp-page-count
+005150         move 1 to dl100-ckp-relkey
+005160         rewrite dl100-ckp-record
+005170     end-if
+005180     perform 1200-new-page thru 1200-exit
+005190     perform 1250-write-rej-heading thru 1250-exit
+005200     if dl100-restart-run
+005210         display "RESTARTING - SKIPPING " dl100-skip-count
+005220             " ALREADY-HANDLED INPUT RECORDS"
+005230         perform 1150-skip-input thru 1150-exit
+005240             until dl100-skip-done is greater than or equal to
+005250                 dl100-skip-count or dl100-eof
+005260     end-if
+005270     perform 1100-read-input thru 1100-exit.
+005280 1000-exit.
+005290     exit.
+005300
+005310 1100-read-input.
+005320     read dl100-in-file
+005330         at end
+005340             set dl100-eof to true
+005350     end-read.
+005360 1100-exit.
+005370     exit.
+005380
+005390 1150-skip-input.
+005400     perform 1100-read-input thru 1100-exit
+005410     add 1 to dl100-skip-done.
+005420 1150-exit.
+005430     exit.
+005440
+005450 1600-open-batch-input.
+005460     if dl100-any-file-opened
+005470         close dl100-in-file
+005480     end-if
+005490     set dl100-any-file-opened to true
+005500     open input dl100-in-file
+005510     if not dl100-in-ok
+005520         display "DL100IN OPEN FAILED - STATUS " dl100-in-status
+005530             " FILE " dl100-in-ddname
+005540         go to 9999-abend
+005550     end-if.
+005560 1600-exit.
+005570     exit.
+005580
+005590 1650-next-batch-file.
+005600     if dl100-batch-run
+005610         read dl100-bat-file
+005620             at end
+005630                 set dl100-batch-done to true
+005640         end-read
+005650     else
+005660         set dl100-batch-done to true
+005670     end-if
+005680     if not dl100-batch-done
+005690         move dl100-bat-record to dl100-in-ddname
+005700         perform 1600-open-batch-input thru 1600-exit
+005710         move zero to dl100-batch-rec-count
+005720         move zero to dl100-batch-result-sum
+005730         move "N" to dl100-eof-sw
+005740         perform 1100-read-input thru 1100-exit
+005750     end-if.
+005760 1650-exit.
+005770     exit.
+005780
+005790 1700-run-one-file.
+005800     perform 2000-process-file thru 2000-exit
+005810         until dl100-eof
+005820     perform 2900-write-file-totals thru 2900-exit
+005830     perform 1650-next-batch-file thru 1650-exit.
+005840 1700-exit.
+005850     exit.
+005860
+005870 1200-new-page.
+005880     add 1 to dl100-page-count
+005890     move dl100-run-date-display to dl100-hd1-run-date
+005900     move dl100-page-count to dl100-hd1-page-no
+005910     write dl100-rpt-record from dl100-rpt-heading-1
+005920     write dl100-rpt-record from dl100-rpt-heading-2
+005930     move zero to dl100-line-count.
+005940 1200-exit.
+005950     exit.
+005960
+005970 1250-write-rej-heading.
+005980     move dl100-run-date-display to dl100-rjh1-run-date
+005990     write dl100-rej-record from dl100-rej-heading-1
+006000     write dl100-rej-record from dl100-rej-heading-2.
+006010 1250-exit.
+006020     exit.
+006030
+006040 2000-process-file.
+006050     perform 2010-edit-input thru 2010-exit
+006060     if dl100-edit-failed
+006070         perform 2600-write-reject thru 2600-exit
+006080     else
+006090         move dl100-in-value-n of dl100-input-record
+006100             to dl100-work-value
+006110         perform 2050-call-duple thru 2050-exit
+006120         if dl100-math-ok
+006130             add 1 to dl100-rec-count
+006140             add dl100-work-result to dl100-result-sum
+006150             add 1 to dl100-batch-rec-count
+006160             add dl100-work-result to dl100-batch-result-sum
+006170             display "RECORD " dl100-in-record-id
+006180                 " VALUE " dl100-work-value
+006190                 " DUPLE " dl100-work-result
+006200             perform 2100-write-detail thru 2100-exit
+006210             perform 2150-write-extract thru 2150-exit
+006220         else
+006230             perform 2060-reject-math-failure thru 2060-exit
+006240         end-if
+006250     end-if
+006260     perform 2700-update-checkpoint thru 2700-exit
+006270     perform 1100-read-input thru 1100-exit.
+006280 2000-exit.
+006290     exit.
+006300
+006310 2010-edit-input.
+006320     set dl100-edit-ok to true
+006330     move spaces to dl100-reject-reason
+006340     if dl100-in-value-x of dl100-input-record is not numeric
+006350         set dl100-edit-failed to true
+006360         move "INPUT VALUE IS NOT NUMERIC"
+006370             to dl100-reject-reason
+006380     else
+006390         if dl100-in-value-n of dl100-input-record
+006400                 is less than dl100-valid-min
+006410                 or dl100-in-value-n of dl100-input-record
+006420                     is greater than dl100-valid-max
+006430             set dl100-edit-failed to true
+006440             move "INPUT VALUE IS OUTSIDE THE VALID RANGE"
+006450                 to dl100-reject-reason
+006460         end-if
+006470     end-if.
+006480 2010-exit.
+006490     exit.
+006500
+006510 2050-call-duple.
+006520     set dl100-fn-duple to true
+006530     set dl100-math-audit-on to true
+006540     move dl100-run-id to dl100-math-run-id
+006550     move dl100-work-value to dl100-math-input-1
+006560     call "dl100mth" using dl100-math-linkage
+006570     if dl100-math-ok
+006580         move dl100-math-result to dl100-work-result
+006590     end-if.
+006600 2050-exit.
+006610     exit.
+006620
+006630 2060-reject-math-failure.
+006640     evaluate true
+006650         when dl100-math-overflow
+006660             move "DUPLE RESULT OVERFLOWED - REJECTED"
+006670                 to dl100-reject-reason
+006680         when dl100-math-range-error
+006690             move "DUPLE INPUT FAILED DL100MTH RANGE CHECK"
+006700                 to dl100-reject-reason
+006710         when other
+006720             move "DUPLE CALCULATION FAILED - INVALID FN"
+006730                 to dl100-reject-reason
+006740     end-evaluate
+006750     perform 2600-write-reject thru 2600-exit.
+006760 2060-exit.
+006770     exit.
+006780
+006790 2100-write-detail.
+006800     if dl100-line-count is greater than or equal to
+006810             dl100-lines-per-page
+006820         perform 1200-new-page thru 1200-exit
+006830     end-if
+006840     move dl100-in-record-id of dl100-input-record
+006850         to dl100-dtl-record-id
+006860     move dl100-in-description of dl100-input-record
+006870         to dl100-dtl-description
+006880     move dl100-work-value to dl100-dtl-value
+006890     move dl100-work-result to dl100-dtl-result
+006900     write dl100-rpt-record from dl100-rpt-detail
+006910     add 1 to dl100-line-count.
+006920 2100-exit.
+006930     exit.
+006940
+006950 2150-write-extract.
+006960     move dl100-run-id to dl100-ext-run-id
+006970     move dl100-in-record-id of dl100-input-record
+006980         to dl100-ext-record-id
+006990     move dl100-work-value to dl100-ext-input-value
+007000     move dl100-work-result to dl100-ext-result-value
+007010     move dl100-sys-date to dl100-ext-run-date
+007020     write dl100-ext-file-record from dl100-ext-record.
+007030 2150-exit.
+007040     exit.
+007050
+007060 2600-write-reject.
+007070     add 1 to dl100-reject-count
+007080     move dl100-in-record-id of dl100-input-record
+007090         to dl100-rejd-record-id
+007100     move dl100-in-description of dl100-input-record
+007110         to dl100-rejd-description
+007120     move dl100-in-value-x of dl100-input-record
+007130         to dl100-rejd-raw-value
+007140     move dl100-reject-reason to dl100-rejd-reason
+007150     write dl100-rej-record from dl100-rej-detail
+007160     display "RECORD " dl100-in-record-id
+007170         " REJECTED - " dl100-reject-reason.
+007180 2600-exit.
+007190     exit.
+007200
+007210 2700-update-checkpoint.
+007220     add 1 to dl100-ckp-rec-count
+007230     move dl100-rec-count to dl100-ckp-accepted-count
+007240     move dl100-result-sum to dl100-ckp-result-sum
+007250     move dl100-reject-count to dl100-ckp-reject-count
+007260     move dl100-page-count to dl100-ckp-page-count
+007270     move 1 to dl100-ckp-relkey
+007280     rewrite dl100-ckp-record.
+007290 2700-exit.
+007300     exit.
+007310
+007320 2900-write-file-totals.
+007330     if dl100-batch-run
+007340         move dl100-in-ddname to dl100-ftot-ddname
+007350         move dl100-batch-rec-count to dl100-ftot-rec-count
+007360         move dl100-batch-result-sum to dl100-ftot-result-sum
+007370         write dl100-rpt-record from dl100-rpt-file-total
+007380     end-if.
+007390 2900-exit.
+007400     exit.
+007410
+007420 3000-terminate.
+007430     move dl100-rec-count to dl100-tot-rec-count
+007440     move dl100-result-sum to dl100-tot-result-sum
+007450     write dl100-rpt-record from dl100-rpt-total
+007460     move dl100-reject-count to dl100-rejt-count
+007470     write dl100-rej-record from dl100-rej-total
+007480     perform 2800-reconcile-totals thru 2800-exit
+007490     close dl100-in-file
+007500     close dl100-rej-file
+007510     close dl100-ckp-file
+007520     close dl100-rpt-file
+007530     close dl100-ext-file
+007540     if dl100-batch-run
+007550         close dl100-bat-file
+007560     end-if
+007570     evaluate true
+007580         when dl100-ctl-out-of-balance
+007590             move 8 to return-code
+007600         when dl100-reject-count is greater than zero
+007610             move 4 to return-code
+007620         when other
+007630             move zero to return-code
+007640     end-evaluate.
+007650 3000-exit.
+007660     exit.
+007670
+007680 2800-reconcile-totals.
+007690     if dl100-rec-count = dl100-ctl-exp-rec-count
+007700             and dl100-result-sum = dl100-ctl-exp-result-sum
+007710         move "IN BALANCE" to dl100-ctlr-status
+007720     else
+007730         set dl100-ctl-out-of-balance to true
+007740         move "OUT OF BALANCE" to dl100-ctlr-status
+007750     end-if
+007760     move dl100-ctl-exp-rec-count to dl100-ctlr-exp-count
+007770     move dl100-ctl-exp-result-sum to dl100-ctlr-exp-sum
+007780     move dl100-rec-count to dl100-ctlr-act-count
+007790     move dl100-result-sum to dl100-ctlr-act-sum
+007800     write dl100-rpt-record from dl100-rpt-control.
+007810 2800-exit.
+007820     exit.
+007830
+007840 9999-abend.
+007850     move 16 to return-code
+007860     goback.
+007870
+007880 end program dl100ft.
