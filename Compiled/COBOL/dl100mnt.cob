@@ -0,0 +1,216 @@
+000100******************************************************************
+000110* PROGRAM-ID.  DL100MNT
+000120*
+000130* AUTHOR.        G. HARTLEY, DATA LIBRARY SERVICES
+000140* INSTALLATION.  DATA LIBRARY SERVICES
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*
+000180* REMARKS.  INTERACTIVE MAINTENANCE TRANSACTION FOR THE DUPLE-
+000190*     FAMILY JOB STREAM.  NO CICS REGION IS AVAILABLE ON THIS
+000200*     SHOP'S WORKSTATION CLASS, SO THIS RUNS AS A CONSOLE-MODE
+000210*     PROGRAM - THE OPERATOR KEYS A DL100IN RECORD-ID AT THE
+000220*     PROMPT AND THE TRANSACTION LOOKS UP AND RE-RUNS THAT
+000230*     DUPLE CALCULATION ON DEMAND, WITHOUT WAITING FOR THE NEXT
+000240*     BATCH RUN.  THE OPERATOR IS ASKED, PER LOOKUP, WHETHER TO
+000250*     POST THE RESULT TO THE DL100AUD AUDIT TRAIL ALONGSIDE THE
+000260*     BATCH RUNS, OR JUST TO DISPLAY IT WITHOUT COMMITTING IT.
+000270*
+000280* MODIFICATION HISTORY.
+000290* 09-AUG-2026  GH  INITIAL VERSION.
+000300* 09-AUG-2026  GH  STAMPS A RUN-ID FOR EACH LOOKUP AND PASSES IT
+000310*                  TO DL100MTH IN DL100-MATH-RUN-ID SO THE
+000320*                  RESULTING DL100AUD ENTRY IS TIED TO THIS
+000330*                  TRANSACTION'S OWN RUN-ID.
+000340* 09-AUG-2026  GH  THE OPERATOR IS NOW ASKED WHETHER TO POST EACH
+000350*                  LOOKUP TO DL100AUD, VIA THE NEW DL100-MATH-
+000360*                  AUDIT-SW SWITCH ON DL100-MATH-LINKAGE, INSTEAD
+000370*                  OF EVERY LOOKUP BEING POSTED UNCONDITIONALLY.
+000380*                  ALSO ADDED AN IF DL100-MATH-OK CHECK AFTER THE
+000390*                  CALL TO DL100MTH SO A RANGE-ERROR OR OVERFLOW
+000400*                  RESULT IS REPORTED AS NOT COMPUTED INSTEAD OF
+000410*                  DISPLAYING A PHANTOM RESULT, AND MOVED THE
+000420*                  VALID-INPUT EDIT BOUNDS OUT TO THE SHARED
+000430*                  DL100EDT COPYBOOK SO THIS PROGRAM AND DL100FT
+000440*                  SHARE ONE DEFINITION INSTEAD OF EACH HARDCODING
+000450*                  ITS OWN.
+000460******************************************************************
+000470 identification division.
+000480 program-id. dl100mnt.
+000490 author. g. hartley.
+000500
+000510 environment division.
+000520 configuration section.
+000530 source-computer. IBM-370.
+000540 object-computer. IBM-370.
+000550
+000560 input-output section.
+000570 file-control.
+000580     select dl100-in-file assign to "DL100IN"
+000590         organization is line sequential
+000600         file status is dl100-in-status.
+000610
+000620 data division.
+000630 file section.
+000640 fd  dl100-in-file
+000650     record contains 80 characters.
+000660 copy "DL100IN.cpy".
+000670
+000680 working-storage section.
+000690 01  dl100-in-status                pic x(02) value spaces.
+000700     88  dl100-in-ok                    value "00".
+000710     88  dl100-in-eof                   value "10".
+000720
+000730 01  dl100-mnt-switches.
+000740     05  dl100-mnt-quit-sw          pic x(01) value "N".
+000750         88  dl100-mnt-quit             value "Y".
+000760     05  dl100-mnt-found-sw         pic x(01) value "N".
+000770         88  dl100-mnt-found            value "Y".
+000780     05  dl100-mnt-eof-sw           pic x(01) value "N".
+000790         88  dl100-mnt-eof              value "Y".
+000800
+000810 copy "DL100EDT.cpy".
+000820
+000830 01  dl100-mnt-edit-fields.
+000840     05  dl100-edit-sw              pic x(01).
+000850         88  dl100-edit-ok              value "Y".
+000860         88  dl100-edit-failed          value "N".
+000870     05  dl100-reject-reason        pic x(40).
+000880
+000890 01  dl100-mnt-work-fields.
+000900     05  dl100-mnt-input-id         pic x(06).
+000910     05  dl100-mnt-work-value       pic s9(09) comp value zeros.
+000920     05  dl100-mnt-work-result      pic s9(09) comp value zeros.
+000930     05  dl100-mnt-post-answer      pic x(01) value "N".
+000940
+000950 01  dl100-mnt-run-fields.
+000960     05  dl100-mnt-sys-date         pic 9(08).
+000970     05  dl100-mnt-sys-time         pic 9(08).
+000980     05  dl100-mnt-run-id           pic x(14) value spaces.
+000990
+001000 copy "DL100MTHL.cpy".
+001010
+001020 procedure division.
+001030 0000-mainline.
+001040     perform 1000-initialize thru 1000-exit
+001050     perform 2000-process-transaction thru 2000-exit
+001060         until dl100-mnt-quit
+001070     perform 3000-terminate thru 3000-exit
+001080     goback.
+001090
+001100 1000-initialize.
+001110     display " "
+001120     display "DL100MNT - DUPLE-FAMILY MAINTENANCE TRANSACTION"
+001130     display "ENTER A DL100IN RECORD-ID TO LOOK UP AND RE-RUN"
+001140     display "ITS DUPLE CALCULATION, OR 'END' TO QUIT."
+001150     display " ".
+001160 1000-exit.
+001170     exit.
+001180
+001190 2000-process-transaction.
+001200     display "RECORD-ID> " with no advancing
+001210     accept dl100-mnt-input-id
+001220     if dl100-mnt-input-id = "END   " or
+001230             dl100-mnt-input-id = "end   "
+001240         set dl100-mnt-quit to true
+001250         go to 2000-exit
+001260     end-if
+001270     perform 2100-lookup-record thru 2100-exit
+001280     if dl100-mnt-found
+001290         perform 2200-edit-and-run thru 2200-exit
+001300     else
+001310         display "RECORD " dl100-mnt-input-id
+001320             " NOT FOUND ON DL100IN"
+001330     end-if.
+001340 2000-exit.
+001350     exit.
+001360
+001370 2100-lookup-record.
+001380     move "N" to dl100-mnt-found-sw
+001390     move "N" to dl100-mnt-eof-sw
+001400     open input dl100-in-file
+001410     if not dl100-in-ok
+001420         display "DL100IN OPEN FAILED - STATUS " dl100-in-status
+001430         go to 2100-exit
+001440     end-if
+001450     perform 2110-scan-record thru 2110-exit
+001460         until dl100-mnt-eof or dl100-mnt-found
+001470     close dl100-in-file.
+001480 2100-exit.
+001490     exit.
+001500
+001510 2110-scan-record.
+001520     read dl100-in-file
+001530         at end
+001540             set dl100-mnt-eof to true
+001550     end-read
+001560     if not dl100-mnt-eof
+001570             and dl100-in-record-id of dl100-input-record
+001580                 = dl100-mnt-input-id
+001590         set dl100-mnt-found to true
+001600     end-if.
+001610 2110-exit.
+001620     exit.
+001630
+001640 2200-edit-and-run.
+001650     set dl100-edit-ok to true
+001660     move spaces to dl100-reject-reason
+001670     if dl100-in-value-x of dl100-input-record is not numeric
+001680         set dl100-edit-failed to true
+001690         move "INPUT VALUE IS NOT NUMERIC"
+001700             to dl100-reject-reason
+001710     else
+001720         if dl100-in-value-n of dl100-input-record
+001730                 is less than dl100-valid-min
+001740                 or dl100-in-value-n of dl100-input-record
+001750                     is greater than dl100-valid-max
+001760             set dl100-edit-failed to true
+001770             move "INPUT VALUE IS OUTSIDE THE VALID RANGE"
+001780                 to dl100-reject-reason
+001790         end-if
+001800     end-if
+001810     if dl100-edit-failed
+001820         display "RECORD " dl100-mnt-input-id
+001830             " REJECTED - " dl100-reject-reason
+001840         go to 2200-exit
+001850     end-if
+001860     move dl100-in-value-n of dl100-input-record
+001870         to dl100-mnt-work-value
+001880     accept dl100-mnt-sys-date from date yyyymmdd
+001890     accept dl100-mnt-sys-time from time
+001900     move dl100-mnt-sys-date to dl100-mnt-run-id (1:8)
+001910     move dl100-mnt-sys-time to dl100-mnt-run-id (9:6)
+001920     move dl100-mnt-run-id to dl100-math-run-id
+001930     set dl100-fn-duple to true
+001940     move dl100-mnt-work-value to dl100-math-input-1
+001950     display "POST THIS LOOKUP TO THE AUDIT TRAIL? (Y/N)> "
+001960         with no advancing
+001970     accept dl100-mnt-post-answer
+001980     if dl100-mnt-post-answer = "Y" or dl100-mnt-post-answer = "y"
+001990         set dl100-math-audit-on to true
+002000     else
+002010         set dl100-math-audit-off to true
+002020     end-if
+002030     call "dl100mth" using dl100-math-linkage
+002040     display "RECORD " dl100-mnt-input-id " - "
+002050         dl100-in-description of dl100-input-record
+002060     display "  INPUT VALUE  : " dl100-mnt-work-value
+002070     if dl100-math-ok
+002080         move dl100-math-result to dl100-mnt-work-result
+002090         display "  DUPLE RESULT : " dl100-mnt-work-result
+002100     else
+002110         display "  DUPLE RESULT : *** NOT COMPUTED - RC "
+002120             dl100-math-return-code " ***"
+002130     end-if
+002140     display "  RETURN CODE  : " dl100-math-return-code.
+002150 2200-exit.
+002160     exit.
+002170
+002180 3000-terminate.
+002190     display " "
+002200     display "DL100MNT SESSION ENDED"
+002210     move zero to return-code.
+002220 3000-exit.
+002230     exit.
+002240
+002250 end program dl100mnt.
