@@ -0,0 +1,20 @@
+000100******************************************************************
+000110* DL100CTL.CPY
+000120* INDEPENDENTLY KEYED CONTROL-TOTAL RECORD FOR THE DL100 (DUPLE)
+000130* BATCH RUN.  ONE RECORD, KEYED SEPARATELY FROM DL100IN (BY THE
+000140* SOURCE DOCUMENT COUNT/HASH TOTAL, NOT FROM THE INPUT FILE
+000150* ITSELF), SO DL100FT CAN PROVE ITS OWN COUNT AND SUM OF
+000160* DUPLE RESULTS AGREE WITH WHAT WAS EXPECTED.  FIXED-WIDTH, 80
+000170* BYTES.
+000180*
+000190* WRITTEN      G. HARTLEY, DATA LIBRARY SERVICES
+000200* DATE-WRITTEN 09-AUG-2026
+000210*
+000220* MODIFICATION HISTORY
+000230* 09-AUG-2026  GH  INITIAL VERSION - DL100 CONTROL TOTAL RECORD
+000240******************************************************************
+000250 01  DL100-CONTROL-RECORD.
+000260     05  DL100-CTL-REC-COUNT        PIC 9(07).
+000270     05  FILLER                     PIC X(01).
+000280     05  DL100-CTL-RESULT-SUM       PIC 9(11).
+000290     05  FILLER                     PIC X(61).
