@@ -0,0 +1,23 @@
+000100******************************************************************
+000110* DL100EXT.CPY
+000120* FIXED-WIDTH EXTRACT RECORD LAYOUT FED DOWNSTREAM TO THE
+000130* REPORTING WAREHOUSE.  ONE RECORD PER DUPLE CALCULATION THAT
+000140* POSTED TO DL100RPT, FIXED-WIDTH, 80 BYTES.
+000150*
+000160* WRITTEN      G. HARTLEY, DATA LIBRARY SERVICES
+000170* DATE-WRITTEN 09-AUG-2026
+000180*
+000190* MODIFICATION HISTORY
+000200* 09-AUG-2026  GH  INITIAL VERSION - DL100 DUPLE EXTRACT FILE
+000210******************************************************************
+000220 01  DL100-EXT-RECORD.
+000230     05  DL100-EXT-RUN-ID           PIC X(14).
+000240     05  FILLER                     PIC X(01) VALUE SPACES.
+000250     05  DL100-EXT-RECORD-ID        PIC X(06).
+000260     05  FILLER                     PIC X(01) VALUE SPACES.
+000270     05  DL100-EXT-INPUT-VALUE      PIC 9(09).
+000280     05  FILLER                     PIC X(01) VALUE SPACES.
+000290     05  DL100-EXT-RESULT-VALUE     PIC 9(09).
+000300     05  FILLER                     PIC X(01) VALUE SPACES.
+000310     05  DL100-EXT-RUN-DATE         PIC 9(08).
+000320     05  FILLER                     PIC X(30) VALUE SPACES.
