@@ -0,0 +1,18 @@
+000100******************************************************************
+000110* DL100IN.CPY
+000120* INPUT TRANSACTION RECORD LAYOUT FOR THE DL100 (DUPLE) BATCH RUN.
+000130* ONE VALUE PER RECORD, FIXED-WIDTH, 80 BYTES.
+000140*
+000150* WRITTEN      G. HARTLEY, DATA LIBRARY SERVICES
+000160* DATE-WRITTEN 09-AUG-2026
+000170*
+000180* MODIFICATION HISTORY
+000190* 09-AUG-2026  GH  INITIAL VERSION - DL100 INPUT TRANSACTION FILE
+000200******************************************************************
+000210 01  DL100-INPUT-RECORD.
+000220     05  DL100-IN-RECORD-ID         PIC X(06).
+000230     05  DL100-IN-DESCRIPTION       PIC X(30).
+000240     05  DL100-IN-VALUE-X           PIC X(07).
+000250     05  DL100-IN-VALUE-N REDEFINES
+000260         DL100-IN-VALUE-X           PIC 9(07).
+000270     05  FILLER                     PIC X(37).
