@@ -0,0 +1,20 @@
+000100******************************************************************
+000110* DL100EDT.CPY
+000120* SHARED EDIT LIMITS FOR THE VALID DL100IN INPUT VALUE RANGE.
+000130* ANY PROGRAM THAT EDITS A DL100-IN-VALUE-N BEFORE HANDING IT TO
+000140* DL100MTH COPIES THIS LAYOUT INTO WORKING-STORAGE INSTEAD OF
+000150* RE-DECLARING THE VALID RANGE LOCALLY, SO A FUTURE CHANGE TO THE
+000160* RANGE ONLY HAS TO BE MADE IN ONE PLACE.
+000170*
+000180* WRITTEN      G. HARTLEY, DATA LIBRARY SERVICES
+000190* DATE-WRITTEN 09-AUG-2026
+000200*
+000210* MODIFICATION HISTORY
+000220* 09-AUG-2026  GH  INITIAL VERSION - DL100FT AND DL100MNT WERE
+000230*                  EACH HARDCODING THEIR OWN COPY OF THE VALID
+000240*                  INPUT RANGE (1/9999); MOVED HERE SO BOTH
+000250*                  CALLERS SHARE ONE DEFINITION.
+000260******************************************************************
+000270 01  DL100-EDIT-LIMITS.
+000280     05  DL100-VALID-MIN            PIC 9(07) VALUE 1.
+000290     05  DL100-VALID-MAX            PIC 9(07) VALUE 9999.
