@@ -0,0 +1,55 @@
+000100******************************************************************
+000110* DL100MTHL.CPY
+000120* SHARED LINKAGE LAYOUT FOR THE DL100MTH VALIDATED MATH-FUNCTION
+000130* LIBRARY.  ANY PROGRAM IN THIS SHOP THAT NEEDS ONE OF THE
+000140* DL100MTH FUNCTIONS COPIES THIS LAYOUT INTO WORKING-STORAGE,
+000150* LOADS THE FUNCTION CODE AND INPUT ARGUMENTS, AND ISSUES
+000160*     CALL "DL100MTH" USING DL100-MATH-LINKAGE.
+000170*
+000180* RETURN-CODE CONVENTION (DL100-MATH-RETURN-CODE) -
+000190*     00  FUNCTION COMPLETED NORMALLY, RESULT IS VALID.
+000200*     04  RESULT OVERFLOWED THE RESULT FIELD - RESULT IS
+000210*         UNRELIABLE AND MUST NOT BE USED.
+000220*     08  AN INPUT ARGUMENT WAS OUTSIDE THE FUNCTION'S DEFINED
+000230*         RANGE - RESULT WAS NOT COMPUTED.
+000240*     12  DL100-MATH-FUNCTION DID NOT MATCH A KNOWN FUNCTION
+000250*         CODE - RESULT WAS NOT COMPUTED.
+000260*
+000270* WRITTEN      G. HARTLEY, DATA LIBRARY SERVICES
+000280* DATE-WRITTEN 09-AUG-2026
+000290*
+000300* MODIFICATION HISTORY
+000310* 09-AUG-2026  GH  INITIAL VERSION - DUPLE, PERCENT-OF,
+000320*                  COMPOUND-GROWTH, AND WEIGHTED-AVERAGE.
+000330* 09-AUG-2026  GH  ADDED DL100-MATH-RUN-ID - THE CALLING PROGRAM
+000340*                  STAMPS ITS OWN RUN-ID IN HERE BEFORE EACH CALL
+000350*                  SO THE DL100AUD ENTRY DL100MTH WRITES CARRIES
+000360*                  THE SAME RUN-ID AS THE CALLER'S REPORT/EXTRACT
+000370*                  OUTPUT, INSTEAD OF DL100MTH TIMING A SEPARATE
+000380*                  CLOCK READ OF ITS OWN.
+000390* 09-AUG-2026  GH  ADDED DL100-MATH-AUDIT-SW - THE CALLING
+000400*                  PROGRAM SETS DL100-MATH-AUDIT-ON OR -AUDIT-OFF
+000410*                  BEFORE EACH CALL TO SAY WHETHER THIS DUPLE
+000420*                  SHOULD BE POSTED TO DL100AUD.  BATCH CALLERS
+000430*                  ALWAYS SET IT ON; DL100MNT LETS THE OPERATOR
+000440*                  CHOOSE PER LOOKUP.
+000450******************************************************************
+000460 01  DL100-MATH-LINKAGE.
+000470     05  DL100-MATH-RUN-ID          PIC X(14).
+000480     05  DL100-MATH-FUNCTION        PIC X(10).
+000490         88  DL100-FN-DUPLE             VALUE "DUPLE".
+000500         88  DL100-FN-PERCENT-OF        VALUE "PERCENTOF".
+000510         88  DL100-FN-COMPOUND-GROWTH   VALUE "COMPGROW".
+000520         88  DL100-FN-WEIGHTED-AVG      VALUE "WGTAVG".
+000530     05  DL100-MATH-RETURN-CODE     PIC S9(04) COMP.
+000540         88  DL100-MATH-OK              VALUE 0.
+000550         88  DL100-MATH-OVERFLOW        VALUE 4.
+000560         88  DL100-MATH-RANGE-ERROR     VALUE 8.
+000570         88  DL100-MATH-INVALID-FN      VALUE 12.
+000580     05  DL100-MATH-INPUT-1         PIC S9(09)V9(04) COMP-3.
+000590     05  DL100-MATH-INPUT-2         PIC S9(09)V9(04) COMP-3.
+000600     05  DL100-MATH-INPUT-3         PIC S9(09)V9(04) COMP-3.
+000610     05  DL100-MATH-RESULT          PIC S9(09)V9(04) COMP-3.
+000620     05  DL100-MATH-AUDIT-SW        PIC X(01).
+000630         88  DL100-MATH-AUDIT-ON        VALUE "Y".
+000640         88  DL100-MATH-AUDIT-OFF       VALUE "N".
