@@ -0,0 +1,24 @@
+//DL100RST JOB (ACCTNO),'DUPLE BATCH RESTART',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* DL100RST - RESTART DRIVER FOR THE DL100FT / DUPLE-FAMILY          *
+//*            BATCH RUN.                                             *
+//*                                                                    *
+//* SUBMIT THIS JCL AFTER DL100RUN'S STEP010 ENDS WITH RC=16 AND THE  *
+//* CONDITION THAT CAUSED THE FAILURE HAS BEEN CORRECTED.  PARM=      *
+//* 'RESTART' TELLS DL100FT TO READ THE DL100CKP CHECKPOINT           *
+//* RECORD, SKIP THE INPUT RECORDS ALREADY HANDLED ON THE FAILED RUN, *
+//* AND APPEND TO THE DL100RPT / DL100REJ / DL100EXT OUTPUT ALREADY   *
+//* WRITTEN RATHER THAN STARTING THEM OVER.  EVERY DD BELOW MUST BE   *
+//* THE SAME DATA SET USED BY THE FAILED DL100RUN STEP.               *
+//*********************************************************************
+//STEP010  EXEC PGM=DL100FT,PARM='RESTART'
+//STEPLIB  DD   DSN=DL100.LOADLIB,DISP=SHR
+//DL100IN  DD   DSN=DL100.DAILY.TRANS,DISP=SHR
+//DL100RPT DD   DSN=DL100.DAILY.RPT,DISP=SHR
+//DL100REJ DD   DSN=DL100.DAILY.REJECTS,DISP=SHR
+//DL100EXT DD   DSN=DL100.DAILY.EXTRACT,DISP=SHR
+//DL100CKP DD   DSN=DL100.DAILY.CHECKPT,DISP=SHR
+//DL100CTL DD   DSN=DL100.DAILY.CONTROL,DISP=SHR
+//DL100AUD DD   DSN=DL100.DAILY.AUDIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
