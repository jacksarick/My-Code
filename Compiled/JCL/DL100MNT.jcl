@@ -0,0 +1,25 @@
+//DL100MNT JOB (ACCTNO),'DUPLE MAINTENANCE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* DL100MNT - RUNS THE DL100MNT MAINTENANCE TRANSACTION IN BATCH.    *
+//*                                                                    *
+//* THIS SHOP HAS NO CICS REGION, SO DL100MNT IS A CONSOLE-MODE        *
+//* PROGRAM THAT PROMPTS FOR A DL100IN RECORD-ID ON SYSIN AND WRITES  *
+//* ITS RESPONSE TO SYSOUT - ONE RECORD-ID PER SYSIN CARD, 'END' TO   *
+//* STOP.  SUBMIT THIS TO RE-RUN A SINGLE DUPLE CALCULATION BETWEEN   *
+//* SCHEDULED DL100RUN BATCH CYCLES WITHOUT WAITING FOR THE NEXT ONE. *
+//* EVERY DUPLE IT RUNS IS POSTED TO DL100AUD, THE SAME AUDIT TRAIL   *
+//* THE BATCH RUN USES.                                                *
+//*********************************************************************
+//STEP010  EXEC PGM=DL100MNT
+//STEPLIB  DD   DSN=DL100.LOADLIB,DISP=SHR
+//DL100IN  DD   DSN=DL100.DAILY.TRANS,DISP=SHR
+//DL100AUD DD   DSN=DL100.DAILY.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+REC001
+END
+/*
