@@ -0,0 +1,49 @@
+//DL100BAT JOB (ACCTNO),'DUPLE BATCH-OF-BATCHES',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* DL100BAT - RUNS DL100FT ONCE AGAINST SEVERAL DL100IN-STYLE        *
+//*            TRANSACTION FILES IN ONE STEP, INSTEAD OF SUBMITTING  *
+//*            DL100RUN SEPARATELY FOR EACH ONE.                      *
+//*                                                                    *
+//* PARM='BATCH' TELLS DL100FT TO READ DL100BAT (BELOW) FOR A         *
+//* LIST OF DDNAMES, ONE PER LINE, AND PROCESS EACH DDNAME'S FILE IN  *
+//* TURN AS IF IT WERE DL100IN - EACH FILE GETS ITS OWN DETAIL LINES  *
+//* AND A FILE-TOTALS LINE ON DL100RPT, AND THE RUN TOTALS / CONTROL- *
+//* TOTAL RECONCILIATION AT THE END COVER ALL THE FILES COMBINED.     *
+//* EVERY DDNAME LISTED ON DL100BAT MUST HAVE A MATCHING DD STATEMENT *
+//* IN THIS STEP.  PARM='BATCH' AND PARM='RESTART' CANNOT BE          *
+//* COMBINED - SUBMIT DL100RST INSTEAD IF A BATCH-OF-BATCHES RUN      *
+//* NEEDS TO BE RESTARTED, WHICH WILL REPROCESS THE ENTIRE RUN.       *
+//*                                                                    *
+//* RETURN-CODE VALUES ARE THE SAME AS DL100RUN'S (0/4/8/16).         *
+//*********************************************************************
+//STEP010  EXEC PGM=DL100FT,PARM='BATCH'
+//STEPLIB  DD   DSN=DL100.LOADLIB,DISP=SHR
+//DL100BAT DD   *
+DL100IN1
+DL100IN2
+/*
+//DL100IN1 DD   DSN=DL100.DAILY.TRANS1,DISP=SHR
+//DL100IN2 DD   DSN=DL100.DAILY.TRANS2,DISP=SHR
+//DL100RPT DD   DSN=DL100.DAILY.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//DL100REJ DD   DSN=DL100.DAILY.REJECTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//DL100EXT DD   DSN=DL100.DAILY.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DL100CKP DD   DSN=DL100.DAILY.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//DL100CTL DD   DSN=DL100.DAILY.CONTROL,DISP=SHR
+//DL100AUD DD   DSN=DL100.DAILY.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
