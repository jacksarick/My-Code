@@ -0,0 +1,59 @@
+//DL100RUN JOB (ACCTNO),'DUPLE BATCH RUN',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* DL100RUN - DAILY DRIVER FOR THE DL100FT / DUPLE-FAMILY BATCH      *
+//*            RUN.                                                   *
+//*                                                                    *
+//* STEP010 RUNS DL100FT AGAINST THE DAY'S DL100IN TRANSACTION FILE   *
+//* AND SETS RETURN-CODE TO -                                         *
+//*     0  - CLEAN RUN, NO REJECTS.                                   *
+//*     4  - RUN COMPLETED, ONE OR MORE INPUT RECORDS WERE REJECTED   *
+//*          AND WRITTEN TO DL100REJ.  REVIEW THE REJECTS BEFORE THE  *
+//*          NEXT RUN.                                                *
+//*     8  - RUN COMPLETED BUT DID NOT BALANCE TO DL100CTL, THE      *
+//*          INDEPENDENTLY KEYED CONTROL-TOTAL RECORD.                *
+//*    16  - A REQUIRED FILE COULD NOT BE OPENED, OR THE STEP DID NOT *
+//*          RUN TO COMPLETION.  THE DL100CKP CHECKPOINT RECORD HOLDS *
+//*          THE COUNT OF THE LAST INPUT RECORD FULLY HANDLED.        *
+//*          CORRECT THE CONDITION THAT CAUSED THE FAILURE AND        *
+//*          RESUBMIT DL100RST TO RESUME WITHOUT REPROCESSING INPUT   *
+//*          RECORDS ALREADY POSTED TO DL100RPT / DL100REJ.           *
+//*                                                                    *
+//* STEP020 RUNS ONLY WHEN STEP010 ENDED WITH RC=4, AND CATALOGS A    *
+//* COPY OF THE REJECT REPORT UNDER A REVIEW DATA SET NAME.           *
+//*********************************************************************
+//STEP010  EXEC PGM=DL100FT
+//STEPLIB  DD   DSN=DL100.LOADLIB,DISP=SHR
+//DL100IN  DD   DSN=DL100.DAILY.TRANS,DISP=SHR
+//DL100RPT DD   DSN=DL100.DAILY.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//DL100REJ DD   DSN=DL100.DAILY.REJECTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//DL100EXT DD   DSN=DL100.DAILY.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DL100CKP DD   DSN=DL100.DAILY.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//DL100CTL DD   DSN=DL100.DAILY.CONTROL,DISP=SHR
+//DL100AUD DD   DSN=DL100.DAILY.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,
+//             COND=((0,EQ,STEP010),(8,EQ,STEP010),(16,EQ,STEP010))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=DL100.DAILY.REJECTS,DISP=SHR
+//SYSUT2   DD   DSN=DL100.DAILY.REJECTS.REVIEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
